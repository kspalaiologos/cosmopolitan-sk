@@ -1,6 +1,45 @@
        PROGRAM-ID. brainfuck.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-OUTPUT ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAPE-INPUT ASSIGN TO PGMTAPE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-OUTPUT ASSIGN TO ERRLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-FILE ASSIGN TO CKPTDS
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS ckpt-relkey
+               FILE STATUS IS ckpt-status.
+           SELECT AUDIT-OUTPUT ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-OUTPUT.
+       01 RPT-RECORD                 PIC X(133).
+       FD  TAPE-INPUT.
+       01 TAPE-RECORD                PIC X(132).
+       FD  ERROR-OUTPUT.
+       01 ERROR-RECORD               PIC X(80).
+       FD  AUDIT-OUTPUT.
+       01 AUDIT-RECORD               PIC X(120).
+       FD  CKPT-FILE
+           RECORD CONTAINS 16400 CHARACTERS.
+       01 CKPT-RECORD                PIC X(16400).
        WORKING-STORAGE SECTION.
+       01 CKPT-AREA.
+         02 ckpt-reqnum              BINARY-LONG.
+         02 ckpt-p                   BINARY-LONG.
+         02 ckpt-opix                BINARY-LONG.
+         02 ckpt-lo                  BINARY-LONG.
+         02 ckpt-hi                  BINARY-LONG.
+         02 ckpt-cell BINARY-LONG UNSIGNED OCCURS 4096 TIMES.
+       01 touch-lo                   BINARY-LONG.
+       01 touch-hi                   BINARY-LONG.
+       01 touch-lo-disp              PIC -ZZZZZZ9.
+       01 touch-hi-disp              PIC -ZZZZZZ9.
        01 WORD-TAPE.
          02 m    BINARY-LONG UNSIGNED OCCURS 1048832 TIMES.
        01 p      BINARY-LONG VALUE 256.
@@ -9,7 +48,496 @@
        01 inpl   PIC X(132) GLOBAL.
        01 goteof PIC 9 GLOBAL.
        01 gotln  PIC 9 GLOBAL.
+       01 reqend PIC 9 GLOBAL VALUE 0.
+       01 primingcall PIC 9 GLOBAL VALUE 0.
+       01 run-parm      PIC X(08) VALUE SPACES.
+       01 tapemode      PIC 9 VALUE 0.
+           88 legacy-mode           VALUE 0.
+           88 table-mode            VALUE 1.
+       01 wrapmode      PIC 9 VALUE 0.
+           88 wide-cell             VALUE 0.
+           88 byte-cell             VALUE 1.
+       01 outbuf        PIC X(132) VALUE SPACES.
+       01 outlen        BINARY-LONG VALUE 0.
+       01 totchr        BINARY-LONG VALUE 0.
+       01 run-date      PIC X(08).
+       01 run-time      PIC X(08).
+       01 run-time-r    REDEFINES run-time.
+           02 run-time-hh   PIC 99.
+           02 run-time-mm   PIC 99.
+           02 run-time-ss   PIC 99.
+           02 run-time-cc   PIC 99.
+       01 end-time      PIC X(08).
+       01 end-time-r    REDEFINES end-time.
+           02 end-time-hh   PIC 99.
+           02 end-time-mm   PIC 99.
+           02 end-time-ss   PIC 99.
+           02 end-time-cc   PIC 99.
+       01 run-secs      BINARY-LONG VALUE 0.
+       01 end-secs      BINARY-LONG VALUE 0.
+       01 elapsed-secs  BINARY-LONG VALUE 0.
+       01 elapsed-disp  PIC ZZZZ9.
+       01 totchr-disp   PIC ZZZZZZZ9.
+       01 col-ix        BINARY-LONG.
+       01 scan-ix       BINARY-LONG.
+       01 tape-eof-sw   PIC X VALUE 'N'.
+           88 tape-is-eof           VALUE 'Y'.
+       01 OP-TAPE.
+         02 op-entry OCCURS 65536 TIMES.
+           03 op-code      PIC X(01).
+           03 op-jump      BINARY-LONG.
+       01 op-total      BINARY-LONG VALUE 0.
+       01 op-ix         BINARY-LONG VALUE 1.
+       01 jmp-ix        BINARY-LONG.
+       01 JUMP-STACK.
+         02 jmp-entry OCCURS 8192 TIMES BINARY-LONG.
+       01 jmp-top       BINARY-LONG VALUE 0.
+       01 badp          BINARY-LONG.
+       01 badp-disp     PIC -ZZZZZZ9.
+       01 badix         BINARY-LONG.
+       01 badix-disp    PIC -ZZZZZZ9.
+       01 ret-code      BINARY-LONG VALUE 0.
+       01 resumemode    PIC 9 VALUE 0.
+           88 cold-start            VALUE 0.
+           88 warm-restart          VALUE 1.
+       01 ckpt-status   PIC XX.
+       01 win-ix        BINARY-LONG.
+       01 tbl-ix        BINARY-LONG.
+       01 opcount       BINARY-LONG VALUE 0.
+       01 ckpt-tried    PIC 9 VALUE 0.
+       01 ckpt-have-target   PIC 9 VALUE 0.
+       01 ckpt-target-reqnum BINARY-LONG VALUE 0.
+       01 ckpt-relkey        BINARY-LONG UNSIGNED VALUE 1.
+       01 ckpt-open-sw       PIC 9 VALUE 0.
+           88 ckpt-is-open          VALUE 1.
+       01 job-name      PIC X(08) VALUE 'BFDECODE'.
+       01 p-disp        PIC -ZZZZZZ9.
+       01 rc-disp       PIC ZZZ9.
+       01 restart-disp  PIC X VALUE 'N'.
+       01 reqnum        BINARY-LONG VALUE 0.
+       01 reqnum-disp   PIC ZZZZ9.
        PROCEDURE DIVISION.
+       main-line.
+           PERFORM init-run
+           PERFORM prime-next-card
+           PERFORM process-request UNTIL goteof EQUALS 1
+           PERFORM write-run-trailer
+           PERFORM write-audit-record
+           PERFORM close-ckpt-if-open
+           CLOSE RPT-OUTPUT AUDIT-OUTPUT ERROR-OUTPUT
+           STOP RUN RETURNING ret-code.
+
+       prime-next-card.
+           MOVE 1 TO primingcall
+           CALL 'getchr'
+           MOVE 0 TO primingcall.
+
+       init-run.
+           ACCEPT run-parm FROM COMMAND-LINE
+           IF run-parm (1:1) EQUALS 'T'
+             SET table-mode TO TRUE
+           END-IF
+           IF run-parm (2:1) EQUALS 'B'
+             SET byte-cell TO TRUE
+           END-IF
+           OPEN OUTPUT RPT-OUTPUT
+           OPEN EXTEND AUDIT-OUTPUT
+           OPEN OUTPUT ERROR-OUTPUT
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+           PERFORM write-run-header.
+
+       write-audit-record.
+           ACCEPT end-time FROM TIME
+           COMPUTE run-secs EQUAL
+               run-time-hh * 3600 + run-time-mm * 60 + run-time-ss
+           COMPUTE end-secs EQUAL
+               end-time-hh * 3600 + end-time-mm * 60 + end-time-ss
+           COMPUTE elapsed-secs EQUAL end-secs - run-secs
+           IF elapsed-secs LESS THAN 0
+             ADD 86400 TO elapsed-secs
+           END-IF
+           MOVE elapsed-secs TO elapsed-disp
+           MOVE totchr TO totchr-disp
+           MOVE reqnum TO reqnum-disp
+           MOVE p TO p-disp
+           MOVE ret-code TO rc-disp
+           MOVE SPACES TO AUDIT-RECORD
+           STRING job-name ' ' run-date ' ' run-time
+               ' CHARS=' totchr-disp ' REQS=' reqnum-disp
+               ' LASTP=' p-disp ' RC=' rc-disp
+               ' RESTART=' restart-disp
+               ' ELAPSED=' elapsed-disp
+               INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD.
+
+       write-error-record.
+           MOVE badp TO badp-disp
+           MOVE SPACES TO ERROR-RECORD
+           STRING 'P-POINTER-OUT-OF-RANGE VALUE=' badp-disp
+               INTO ERROR-RECORD
+           WRITE ERROR-RECORD.
+
+       write-optable-error-record.
+           MOVE badix TO badix-disp
+           MOVE SPACES TO ERROR-RECORD
+           STRING 'OP-TABLE-OVERFLOW VALUE=' badix-disp
+               INTO ERROR-RECORD
+           WRITE ERROR-RECORD.
+
+       write-jmpstack-error-record.
+           MOVE badix TO badix-disp
+           MOVE SPACES TO ERROR-RECORD
+           STRING 'JUMP-STACK-OVERFLOW VALUE=' badix-disp
+               INTO ERROR-RECORD
+           WRITE ERROR-RECORD.
+
+       write-jmpstack-underflow-error-record.
+           MOVE badix TO badix-disp
+           MOVE SPACES TO ERROR-RECORD
+           STRING 'JUMP-STACK-UNDERFLOW VALUE=' badix-disp
+               INTO ERROR-RECORD
+           WRITE ERROR-RECORD.
+
+       write-ckptwindow-error-record.
+           MOVE touch-lo TO touch-lo-disp
+           MOVE touch-hi TO touch-hi-disp
+           MOVE SPACES TO ERROR-RECORD
+           STRING 'CHECKPOINT-WINDOW-EXCEEDED TOUCHED-LO='
+               touch-lo-disp ' TOUCHED-HI=' touch-hi-disp
+               INTO ERROR-RECORD
+           WRITE ERROR-RECORD.
+
+       check-p-bounds.
+           IF p LESS THAN 1 OR p GREATER THAN 1048832
+             MOVE p TO badp
+             PERFORM write-error-record
+             MOVE 16 TO ret-code
+             PERFORM flush-output-line
+             PERFORM write-run-trailer
+             PERFORM write-audit-record
+             PERFORM close-ckpt-if-open
+             CLOSE RPT-OUTPUT AUDIT-OUTPUT ERROR-OUTPUT
+             DISPLAY 'BRAINFUCK ABEND - P POINTER OUT OF RANGE'
+             STOP RUN RETURNING 16
+           END-IF.
+
+       incr-cell.
+           ADD 1 TO m(p)
+           IF byte-cell AND m(p) GREATER THAN 255
+             SUBTRACT 256 FROM m(p)
+           END-IF.
+
+       decr-cell.
+           IF byte-cell AND m(p) EQUALS 0
+             MOVE 255 TO m(p)
+           ELSE
+             SUBTRACT 1 FROM m(p)
+           END-IF.
+
+       process-request.
+           ADD 1 TO reqnum
+           MOVE 256 TO p
+           INITIALIZE WORD-TAPE
+           PERFORM write-request-header
+           IF table-mode
+             PERFORM load-program-tape
+             PERFORM run-table-interp
+           ELSE
+             PERFORM run-legacy-decode
+           END-IF
+           PERFORM flush-output-line
+           PERFORM skip-to-request-end
+           MOVE 0 TO reqend
+           PERFORM prime-next-card.
+
+       write-request-header.
+           MOVE reqnum TO reqnum-disp
+           MOVE SPACES TO RPT-RECORD
+           STRING 'REQUEST ' reqnum-disp INTO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       skip-to-request-end.
+           PERFORM drain-one-char
+               UNTIL reqend EQUALS 1 OR goteof EQUALS 1.
+
+       drain-one-char.
+           CALL 'getchr'.
+
+       load-program-tape.
+           OPEN INPUT TAPE-INPUT
+           MOVE 0 TO op-total
+           MOVE 'N' TO tape-eof-sw
+           PERFORM read-tape-record UNTIL tape-is-eof
+           CLOSE TAPE-INPUT
+           MOVE 0 TO jmp-top
+           MOVE 1 TO scan-ix
+           PERFORM scan-tape-symbol UNTIL scan-ix GREATER THAN op-total.
+
+       read-tape-record.
+           READ TAPE-INPUT INTO TAPE-RECORD
+             AT END
+               MOVE 'Y' TO tape-eof-sw
+             NOT AT END
+               PERFORM store-tape-record
+           END-READ.
+
+       store-tape-record.
+           MOVE 1 TO col-ix
+           PERFORM store-tape-char UNTIL col-ix GREATER THAN 132.
+
+       store-tape-char.
+           IF TAPE-RECORD (col-ix:1) EQUALS '+' OR '-' OR '<' OR '>'
+               OR '.' OR ',' OR '[' OR ']'
+             ADD 1 TO op-total
+             PERFORM check-optable-bounds
+             MOVE TAPE-RECORD (col-ix:1) TO op-code (op-total)
+             MOVE 0 TO op-jump (op-total)
+           END-IF
+           ADD 1 TO col-ix.
+
+       check-optable-bounds.
+           IF op-total GREATER THAN 65536
+             MOVE op-total TO badix
+             PERFORM write-optable-error-record
+             MOVE 16 TO ret-code
+             PERFORM flush-output-line
+             PERFORM write-run-trailer
+             PERFORM write-audit-record
+             PERFORM close-ckpt-if-open
+             CLOSE RPT-OUTPUT AUDIT-OUTPUT ERROR-OUTPUT
+             DISPLAY 'BRAINFUCK ABEND - PROGRAM TAPE TOO LARGE'
+             STOP RUN RETURNING 16
+           END-IF.
+
+       scan-tape-symbol.
+           EVALUATE op-code (scan-ix)
+             WHEN '['
+               ADD 1 TO jmp-top
+               PERFORM check-jmpstack-bounds
+               MOVE scan-ix TO jmp-entry (jmp-top)
+             WHEN ']'
+               PERFORM check-jmpstack-underflow
+               MOVE jmp-entry (jmp-top) TO jmp-ix
+               SUBTRACT 1 FROM jmp-top
+               MOVE jmp-ix TO op-jump (scan-ix)
+               MOVE scan-ix TO op-jump (jmp-ix)
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+           ADD 1 TO scan-ix.
+
+       check-jmpstack-bounds.
+           IF jmp-top GREATER THAN 8192
+             MOVE jmp-top TO badix
+             PERFORM write-jmpstack-error-record
+             MOVE 16 TO ret-code
+             PERFORM flush-output-line
+             PERFORM write-run-trailer
+             PERFORM write-audit-record
+             PERFORM close-ckpt-if-open
+             CLOSE RPT-OUTPUT AUDIT-OUTPUT ERROR-OUTPUT
+             DISPLAY 'BRAINFUCK ABEND - PROGRAM TAPE NESTING TOO DEEP'
+             STOP RUN RETURNING 16
+           END-IF.
+
+       check-jmpstack-underflow.
+           IF jmp-top LESS THAN 1
+             MOVE jmp-top TO badix
+             PERFORM write-jmpstack-underflow-error-record
+             MOVE 16 TO ret-code
+             PERFORM flush-output-line
+             PERFORM write-run-trailer
+             PERFORM write-audit-record
+             PERFORM close-ckpt-if-open
+             CLOSE RPT-OUTPUT AUDIT-OUTPUT ERROR-OUTPUT
+             DISPLAY 'BRAINFUCK ABEND - PROGRAM TAPE UNMATCHED BRACKET'
+             STOP RUN RETURNING 16
+           END-IF.
+
+       run-table-interp.
+           MOVE 1 TO op-ix
+           MOVE 0 TO opcount
+           IF ckpt-tried EQUALS 0
+             PERFORM load-checkpoint
+             MOVE 1 TO ckpt-tried
+           END-IF
+           IF ckpt-have-target EQUALS 1
+               AND reqnum EQUALS ckpt-target-reqnum
+             PERFORM apply-checkpoint
+           END-IF
+           MOVE p TO touch-lo
+           MOVE p TO touch-hi
+           PERFORM fetch-execute-one UNTIL op-ix GREATER THAN op-total.
+
+       fetch-execute-one.
+           PERFORM check-p-bounds
+           IF p LESS THAN touch-lo
+             MOVE p TO touch-lo
+           END-IF
+           IF p GREATER THAN touch-hi
+             MOVE p TO touch-hi
+           END-IF
+           EVALUATE op-code (op-ix)
+             WHEN '>'
+               ADD 1 TO p
+               PERFORM check-p-bounds
+             WHEN '<'
+               SUBTRACT 1 FROM p
+               PERFORM check-p-bounds
+             WHEN '+'
+               PERFORM incr-cell
+             WHEN '-'
+               PERFORM decr-cell
+             WHEN '.'
+               MOVE m(p) TO chr
+               ADD 1 TO chr
+               PERFORM write-output-char
+             WHEN ','
+               CALL 'getchr'
+               IF chr GREATER THAN OR EQUAL TO ZERO
+                 MOVE chr TO m(p)
+               END-IF
+             WHEN '['
+               IF m(p) EQUALS 0
+                 MOVE op-jump (op-ix) TO op-ix
+               END-IF
+             WHEN ']'
+               IF NOT m(p) EQUALS 0
+                 MOVE op-jump (op-ix) TO op-ix
+               END-IF
+           END-EVALUATE
+           ADD 1 TO op-ix
+           ADD 1 TO opcount
+           IF opcount GREATER THAN OR EQUAL TO 500000
+             MOVE 0 TO opcount
+             PERFORM save-checkpoint
+           END-IF.
+
+       save-checkpoint.
+           COMPUTE ckpt-lo EQUAL p - 2048
+           IF ckpt-lo LESS THAN 1
+             MOVE 1 TO ckpt-lo
+           END-IF
+           COMPUTE ckpt-hi EQUAL ckpt-lo + 4095
+           IF ckpt-hi GREATER THAN 1048832
+             MOVE 1048832 TO ckpt-hi
+             COMPUTE ckpt-lo EQUAL ckpt-hi - 4095
+           END-IF
+           PERFORM check-ckpt-footprint
+           MOVE reqnum TO ckpt-reqnum
+           MOVE p TO ckpt-p
+           MOVE op-ix TO ckpt-opix
+           MOVE ckpt-lo TO win-ix
+           MOVE 1 TO tbl-ix
+           PERFORM copy-cell-to-ckpt UNTIL win-ix GREATER THAN ckpt-hi
+           MOVE CKPT-AREA TO CKPT-RECORD
+           IF NOT ckpt-is-open
+             PERFORM open-ckpt-for-update
+           END-IF
+           MOVE 1 TO ckpt-relkey
+           REWRITE CKPT-RECORD
+           IF ckpt-status NOT EQUAL '00'
+             WRITE CKPT-RECORD
+           END-IF
+           MOVE p TO touch-lo
+           MOVE p TO touch-hi.
+
+       open-ckpt-for-update.
+           OPEN I-O CKPT-FILE
+           IF ckpt-status NOT EQUAL '00'
+             OPEN OUTPUT CKPT-FILE
+             CLOSE CKPT-FILE
+             OPEN I-O CKPT-FILE
+           END-IF
+           SET ckpt-is-open TO TRUE.
+
+       close-ckpt-if-open.
+           IF ckpt-is-open
+             CLOSE CKPT-FILE
+             MOVE 0 TO ckpt-open-sw
+           END-IF.
+
+       check-ckpt-footprint.
+           IF touch-lo LESS THAN ckpt-lo
+               OR touch-hi GREATER THAN ckpt-hi
+             PERFORM write-ckptwindow-error-record
+             MOVE 16 TO ret-code
+             PERFORM flush-output-line
+             PERFORM write-run-trailer
+             PERFORM write-audit-record
+             PERFORM close-ckpt-if-open
+             CLOSE RPT-OUTPUT AUDIT-OUTPUT ERROR-OUTPUT
+             DISPLAY 'BRAINFUCK ABEND - CHECKPOINT WINDOW TOO SMALL'
+             STOP RUN RETURNING 16
+           END-IF.
+
+       copy-cell-to-ckpt.
+           MOVE m(win-ix) TO ckpt-cell (tbl-ix)
+           ADD 1 TO win-ix
+           ADD 1 TO tbl-ix.
+
+       load-checkpoint.
+           MOVE 1 TO ckpt-relkey
+           OPEN INPUT CKPT-FILE
+           IF ckpt-status EQUALS '00'
+             READ CKPT-FILE
+             IF ckpt-status EQUALS '00'
+               MOVE CKPT-RECORD TO CKPT-AREA
+               MOVE ckpt-reqnum TO ckpt-target-reqnum
+               MOVE 1 TO ckpt-have-target
+             END-IF
+             CLOSE CKPT-FILE
+           END-IF.
+
+       apply-checkpoint.
+           MOVE ckpt-p TO p
+           MOVE ckpt-opix TO op-ix
+           MOVE ckpt-lo TO win-ix
+           MOVE 1 TO tbl-ix
+           PERFORM copy-cell-from-ckpt
+               UNTIL win-ix GREATER THAN ckpt-hi
+           SET warm-restart TO TRUE
+           MOVE 'Y' TO restart-disp.
+
+       copy-cell-from-ckpt.
+           MOVE ckpt-cell (tbl-ix) TO m(win-ix)
+           ADD 1 TO win-ix
+           ADD 1 TO tbl-ix.
+
+       write-run-header.
+           MOVE SPACES TO RPT-RECORD
+           STRING 'BRAINFUCK DECODE RUN  DATE=' run-date
+               ' TIME=' run-time
+               INTO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       write-run-trailer.
+           MOVE totchr TO totchr-disp
+           MOVE SPACES TO RPT-RECORD
+           STRING 'RUN TRAILER  CHARACTERS=' totchr-disp
+               INTO RPT-RECORD
+           WRITE RPT-RECORD.
+
+       write-output-char.
+           ADD 1 TO totchr
+           ADD 1 TO outlen
+           MOVE FUNCTION CHAR(chr) TO outbuf (outlen:1)
+           IF outlen GREATER THAN OR EQUAL TO 132
+              OR chr EQUALS 11
+             PERFORM flush-output-line
+           END-IF.
+
+       flush-output-line.
+           IF outlen GREATER THAN ZERO
+             MOVE SPACES TO RPT-RECORD
+             MOVE outbuf (1:outlen) TO RPT-RECORD (1:outlen)
+             WRITE RPT-RECORD
+             MOVE SPACES TO outbuf
+             MOVE 0 TO outlen
+           END-IF.
+
+       run-legacy-decode.
        MOVE 1 TO m(p)
        ADD 1 TO p
        MOVE 1 TO m(p)
@@ -847,7 +1375,7 @@
            COMPUTE m(p) EQUAL m(p)+v*8
            MOVE m(p) TO chr
            ADD 1 TO chr
-           DISPLAY FUNCTION CHAR(chr) WITH NO ADVANCING
+           PERFORM write-output-char
            SUBTRACT 2 FROM p
            MOVE m(p) TO v
            SUBTRACT 1 FROM p
@@ -1351,7 +1879,7 @@
            ADD 1 TO m(p)
            MOVE m(p) TO chr
            ADD 1 TO chr
-           DISPLAY FUNCTION CHAR(chr) WITH NO ADVANCING
+           PERFORM write-output-char
            MOVE 0 TO m(p)
            SUBTRACT 3 FROM p
            MOVE 0 TO m(p)
@@ -1483,7 +2011,7 @@
            ADD 3 TO m(p)
            MOVE m(p) TO chr
            ADD 1 TO chr
-           DISPLAY FUNCTION CHAR(chr) WITH NO ADVANCING
+           PERFORM write-output-char
            MOVE 0 TO m(p)
            SUBTRACT 3 FROM p
            MOVE 0 TO m(p)
@@ -1620,7 +2148,7 @@
            MOVE v TO m(p)
            MOVE m(p) TO chr
            ADD 1 TO chr
-           DISPLAY FUNCTION CHAR(chr) WITH NO ADVANCING
+           PERFORM write-output-char
            MOVE 0 TO m(p)
            SUBTRACT 3 FROM p
            MOVE 0 TO m(p)
@@ -8480,27 +9008,65 @@
          MOVE 0 TO m(p)
          SUBTRACT 1 FROM p
        END-PERFORM
-       STOP RUN.
+       CONTINUE.
 
        PROGRAM-ID. getchr.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARD-INPUT ASSIGN TO CARDIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-INPUT.
+       01 CARD-RECORD              PIC X(132).
+       WORKING-STORAGE SECTION.
+       01 card-input-open           PIC 9 VALUE 0.
+           88 file-is-open          VALUE 1.
+       01 sentinel-card             PIC X(02) VALUE '/*'.
        PROCEDURE DIVISION.
-       MOVE -1 TO chr
-       IF goteof EQUALS 1 THEN
-         EXIT PROGRAM
-       END-IF
-       IF gotln EQUALS ZERO THEN
-         ACCEPT inpl
-         MOVE 1 TO gotln
-       END-IF
-       IF inpl EQUALS SPACES THEN
-         MOVE ZERO TO gotln
-         MOVE 10 TO chr
-         EXIT PROGRAM
-       END-IF
-       MOVE FUNCTION ORD(inpl) TO chr
-       SUBTRACT 1 FROM chr
-       MOVE inpl (2:) TO inpl
-       EXIT PROGRAM.
+       getchr-entry.
+           MOVE -1 TO chr
+           IF goteof EQUALS 1 OR reqend EQUALS 1
+             EXIT PROGRAM
+           END-IF
+           IF NOT file-is-open
+             OPEN INPUT CARD-INPUT
+             MOVE 1 TO card-input-open
+           END-IF
+           IF gotln EQUALS ZERO
+             PERFORM read-next-card
+             IF reqend EQUALS 1 OR goteof EQUALS 1
+               EXIT PROGRAM
+             END-IF
+             MOVE 1 TO gotln
+           END-IF
+           IF primingcall EQUALS 1
+             EXIT PROGRAM
+           END-IF
+           IF inpl EQUALS SPACES
+             MOVE ZERO TO gotln
+             MOVE 10 TO chr
+             EXIT PROGRAM
+           END-IF
+           MOVE FUNCTION ORD(inpl) TO chr
+           SUBTRACT 1 FROM chr
+           MOVE inpl (2:) TO inpl
+           EXIT PROGRAM.
+
+       read-next-card.
+           READ CARD-INPUT INTO CARD-RECORD
+             AT END
+               MOVE 1 TO goteof
+               CLOSE CARD-INPUT
+               MOVE 0 TO card-input-open
+             NOT AT END
+               IF CARD-RECORD (1:2) EQUALS sentinel-card
+                 MOVE 1 TO reqend
+               ELSE
+                 MOVE CARD-RECORD TO inpl
+               END-IF
+           END-READ.
 
        END PROGRAM getchr.
        END PROGRAM brainfuck.
