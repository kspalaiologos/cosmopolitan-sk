@@ -0,0 +1,54 @@
+//BFDECODE PROC LOADLIB='PROD.LOADLIB',
+//             CARDS='PROD.BFDECODE.CARDIN',
+//             RPT='PROD.BFDECODE.RPTOUT',
+//             AUD='PROD.BFDECODE.AUDIT',
+//             ERR='PROD.BFDECODE.ERRLOG',
+//             TAPE='PROD.BFDECODE.PGMTAPE',
+//             CKPT='PROD.BFDECODE.CKPT'
+//*--------------------------------------------------------------
+//* CATALOGED PROCEDURE - DAILY BRAINFUCK DECODE RUN
+//* STEP SCRDEL SCRATCHES ANY REPORT/ERRLOG DATASET LEFT OVER FROM A
+//* PRIOR RUN SO STEP DECODE ALWAYS ALLOCATES THEM FRESH - RPTOUT AND
+//* ERRLOG ARE PER-RUN OUTPUT, NOT AN ACCUMULATING LOG, SO EACH RUN
+//* MUST START THEM EMPTY. CKPTDS IS DELIBERATELY LEFT ALONE HERE -
+//* IT HAS TO SURVIVE ACROSS RUNS FOR CHECKPOINT/RESTART TO WORK, AND
+//* BFDECODE ITSELF NOW KEEPS THAT DATASET'S SINGLE RECORD CURRENT
+//* VIA REWRITE RATHER THAN RELYING ON JCL DISPOSITION TO RESET IT.
+//* STEP DECODE RUNS THE INTERPRETER AGAINST THE QUEUED REQUEST
+//* CARDS.  STEP PRTRPT ONLY RUNS WHEN DECODE ENDS WITH RC=0 AND
+//* COPIES THE REPORT DATASET TO SYSOUT FOR DISTRIBUTION.
+//* PARM='TB' RUNS THE TABLE-DRIVEN INTERPRETER AGAINST PGMTAPE WITH
+//* 8-BIT CELL WRAPAROUND, WHICH IS WHAT THE VENDOR'S DECODE ROUTINES
+//* NOW ASSUME.
+//*--------------------------------------------------------------
+//SCRDEL   EXEC PGM=IEFBR14
+//RPTDEL   DD DSN=&RPT,DISP=(MOD,DELETE),UNIT=SYSDA,
+//            SPACE=(TRK,(1))
+//ERRDEL   DD DSN=&ERR,DISP=(MOD,DELETE),UNIT=SYSDA,
+//            SPACE=(TRK,(1))
+//DECODE   EXEC PGM=BFDECODE,REGION=4M,PARM='TB'
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR
+//CARDIN   DD DSN=&CARDS,DISP=SHR
+//RPTOUT   DD DSN=&RPT,DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//AUDITLOG DD DSN=&AUD,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=120,BLKSIZE=12000)
+//ERRLOG   DD DSN=&ERR,DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//PGMTAPE  DD DSN=&TAPE,DISP=SHR
+//CKPTDS   DD DSN=&CKPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(50,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=16400,BLKSIZE=16400)
+//SYSOUT   DD SYSOUT=*
+//*
+//* FOLLOW-ON STEP - BYPASSED UNLESS DECODE RETURNED RC=0
+//*
+//PRTRPT   EXEC PGM=IEBGENER,COND=(0,NE,DECODE)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=&RPT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+// PEND
